@@ -5,26 +5,67 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. ESTOQBEER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTOQUE-FILE ASSIGN TO "ESTOQUE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-CODIGO
+               FILE STATUS IS WS-STATUS-ARQ.
+           SELECT ALERTA-FILE ASSIGN TO "ALERTA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ALERTA.
        DATA DIVISION.
        FILE SECTION.
+       FD  ESTOQUE-FILE.
+           COPY "REGEST.cpy".
+       FD  ALERTA-FILE.
+       01  LINHA-ALERTA            PIC X(60).
        WORKING-STORAGE SECTION.
+       77  WS-STATUS-ARQ           PIC X(02) VALUE SPACES.
+       77  WS-STATUS-ALERTA        PIC X(02) VALUE SPACES.
+      * Defaults to item 0001 (Cerveja Classic) so the existing
+      * CALL "SYSTEM" USING "./Classicobeer" from PROCNOT.cbl keeps
+      * working unchanged; a different product line's nightly step
+      * just passes its own item code as a command-line argument
+      * instead of editing and recompiling this source.
+       77  WS-ITEM-CODIGO-BUSCA    PIC 9(04) VALUE 0001.
+       77  WS-ARG-ITEM-CODIGO      PIC X(04) VALUE SPACES
+                                    JUSTIFIED RIGHT.
+       77  WS-ALERTA-EMITIDO       PIC X(01) VALUE "N".
+           88 ALERTA-EMITIDO           VALUE "S".
        01  Keeping-Track-Variables.
-           05 Bottles              PIC S99     VALUE 0.
-           05 Remaining-Bottles    PIC S99     VALUE 0.
+           05 Bottles              PIC S9(04) VALUE 0.
+           05 Remaining-Bottles    PIC S9(04) VALUE 0.
            05 Couting              PIC 99      VALUE 0.
            05 Start-Position       PIC 99      VALUE 0.
            05 Positions            PIC 99      VALUE 0.
        PROCEDURE DIVISION.
        PASS-AROUND-THOSE-BEERS.
-           PERFORM VARYING Bottles FROM 99 BY -1 UNTIL Bottles = -1
+      * JUSTIFIED RIGHT plus the leading-space-to-zero swap lets an
+      * operator type the item code as a plain number ("2") instead of
+      * having to remember to zero-pad it to 4 digits ("0002").
+           ACCEPT WS-ARG-ITEM-CODIGO FROM COMMAND-LINE
+           IF WS-ARG-ITEM-CODIGO NOT = SPACES
+               INSPECT WS-ARG-ITEM-CODIGO
+                   REPLACING LEADING SPACE BY ZERO
+               IF WS-ARG-ITEM-CODIGO IS NUMERIC
+                   MOVE WS-ARG-ITEM-CODIGO TO WS-ITEM-CODIGO-BUSCA
+               END-IF
+           END-IF
+           PERFORM ABRIR-ESTOQUE
+           OPEN OUTPUT ALERTA-FILE
+           PERFORM VARYING Bottles FROM QUANTIDADE-ATUAL BY -1
+                   UNTIL Bottles = -1
                DISPLAY SPACES
                SUBTRACT 1 FROM Bottles GIVING Remaining-Bottles
                EVALUATE Bottles
                    WHEN 0
                        DISPLAY "Sem mais garrafas de cerveja na mesa,"
                            "Sem mais garrafas de cerveja."
-                       DISPLAY "VÃ¡ para a loja e compre mais,"
+                       DISPLAY "Vá para a loja e compre mais,"
                            "99 garrafas de cerveja."
                    WHEN 1
                        DISPLAY "1 Garrafa de cerveja na mesa,"
@@ -48,6 +89,62 @@
                            Remaining-Bottles(Start-Position:Positions)
                            " garrafas de cerveja na mesa"
                END-EVALUATE
+               PERFORM GRAVAR-ESTOQUE-ATUAL
+               PERFORM VERIFICAR-PONTO-REPOSICAO
            END-PERFORM
+           PERFORM FECHAR-ESTOQUE
             STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+       ABRIR-ESTOQUE.
+           MOVE "N" TO WS-ALERTA-EMITIDO
+           OPEN I-O ESTOQUE-FILE
+           IF WS-STATUS-ARQ = "35"
+               OPEN OUTPUT ESTOQUE-FILE
+               CLOSE ESTOQUE-FILE
+               OPEN I-O ESTOQUE-FILE
+           END-IF
+           MOVE WS-ITEM-CODIGO-BUSCA TO ITEM-CODIGO
+           READ ESTOQUE-FILE
+               INVALID KEY
+                   MOVE "Cerveja Classic" TO ITEM-DESCRICAO
+                   MOVE 99 TO QUANTIDADE-INICIAL
+                   MOVE 99 TO QUANTIDADE-ATUAL
+                   MOVE 10 TO PONTO-REPOSICAO
+                   WRITE REGISTRO-ESTOQUE
+           END-READ.
+
+      * Remaining-Bottles goes to -1 on the final verse (the "Bottles =
+      * 0" pass still does SUBTRACT 1 FROM Bottles GIVING Remaining-
+      * Bottles for the loop's own bookkeeping); clamp at zero so the
+      * stored QUANTIDADE-ATUAL never goes negative and the next run's
+      * PERFORM VARYING FROM QUANTIDADE-ATUAL still has a real item
+      * count to continue depleting from.
+       GRAVAR-ESTOQUE-ATUAL.
+           IF Remaining-Bottles < 0
+               MOVE ZERO TO QUANTIDADE-ATUAL
+           ELSE
+               MOVE Remaining-Bottles TO QUANTIDADE-ATUAL
+           END-IF
+           REWRITE REGISTRO-ESTOQUE
+               INVALID KEY
+                   CONTINUE
+           END-REWRITE.
+
+       VERIFICAR-PONTO-REPOSICAO.
+           IF QUANTIDADE-ATUAL <= PONTO-REPOSICAO
+                   AND NOT ALERTA-EMITIDO
+               MOVE SPACES TO LINHA-ALERTA
+               STRING "ESTOQUE BAIXO - ITEM " ITEM-DESCRICAO
+                      " QTD=" QUANTIDADE-ATUAL
+                      " PONTO DE REPOSICAO=" PONTO-REPOSICAO
+                      DELIMITED BY SIZE
+                      INTO LINHA-ALERTA
+               WRITE LINHA-ALERTA
+               SET ALERTA-EMITIDO TO TRUE
+           END-IF.
+
+       FECHAR-ESTOQUE.
+           CLOSE ESTOQUE-FILE
+           CLOSE ALERTA-FILE.
+
+       END PROGRAM ESTOQBEER.
