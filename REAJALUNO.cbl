@@ -0,0 +1,103 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch cost-of-living adjustment over the ALUNOS file
+      *          maintained by EXEMPLO1.COB - applies a percentage
+      *          increase to every SALARIO-ALUNO on file and prints a
+      *          before/after/delta report.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REAJALUNO.
+       ENVIRONMENT DIVISION.
+      * Decimal separator is a build-time switch, same as EXEMPLO1.COB:
+      * compile with "cobc -D BRLOCALE=1 ..." for shops that key and
+      * display salaries with a comma (REGCAD.cpy's SALARIO/DEDUCAO
+      * -EDIT pictures only parse correctly when this is in effect).
+      >>IF BRLOCALE DEFINED
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      >>END-IF
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNO-FILE ASSIGN TO "ALUNOS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NOME-ALUNO
+               FILE STATUS IS WS-STATUS-ARQ.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNO-FILE.
+           COPY "REGCAD.cpy".
+       WORKING-STORAGE SECTION.
+       77  WS-STATUS-ARQ       PIC X(02) VALUE SPACES.
+       77  WS-FIM-ARQUIVO      PIC X(01) VALUE "N".
+           88 FIM-ARQUIVO          VALUE "S".
+       77  WS-PERCENTUAL       PIC 9(03)V99 VALUE ZERO.
+       77  WS-SALARIO-ANTIGO   PIC 9(10)V99 VALUE ZERO.
+       77  WS-SALARIO-NOVO     PIC 9(10)V99 VALUE ZERO.
+       77  WS-DELTA            PIC 9(10)V99 VALUE ZERO.
+      >>IF BRLOCALE DEFINED
+       01  WS-SALARIO-ANTIGO-EDIT PIC ZZZZZZZZZ9,99.
+      >>ELSE
+       01  WS-SALARIO-ANTIGO-EDIT PIC ZZZZZZZZZ9.99.
+      >>END-IF
+      >>IF BRLOCALE DEFINED
+       01  WS-DELTA-EDIT          PIC ZZZZZZZZZ9,99.
+      >>ELSE
+       01  WS-DELTA-EDIT          PIC ZZZZZZZZZ9.99.
+      >>END-IF
+       77  WS-TOTAL-AJUSTADOS  PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O ALUNO-FILE
+           IF WS-STATUS-ARQ NOT = "00"
+               DISPLAY "Arquivo de alunos ainda nao possui registros"
+           ELSE
+               DISPLAY "Percentual de reajuste, somente digitos, "
+                   "sem separador decimal (ex: 01000 p/ 10,00%): "
+                   WITH NO ADVANCING
+               ACCEPT WS-PERCENTUAL
+               DISPLAY "----- REAJUSTE SALARIAL -----"
+               DISPLAY "Nome                          Antigo"
+                   "        Novo          Delta"
+               PERFORM LER-PRIMEIRO-REGISTRO
+               PERFORM AJUSTAR-REGISTRO UNTIL FIM-ARQUIVO
+               DISPLAY " "
+               DISPLAY "Total de registros ajustados: "
+                   WS-TOTAL-AJUSTADOS
+               CLOSE ALUNO-FILE
+           END-IF
+           GOBACK.
+
+       LER-PRIMEIRO-REGISTRO.
+           READ ALUNO-FILE NEXT RECORD
+               AT END SET FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       AJUSTAR-REGISTRO.
+           MOVE SALARIO-ALUNO TO WS-SALARIO-ANTIGO
+           COMPUTE WS-SALARIO-NOVO ROUNDED =
+               WS-SALARIO-ANTIGO +
+               (WS-SALARIO-ANTIGO * WS-PERCENTUAL / 100)
+           COMPUTE WS-DELTA = WS-SALARIO-NOVO - WS-SALARIO-ANTIGO
+           MOVE WS-SALARIO-ANTIGO TO WS-SALARIO-ANTIGO-EDIT
+           MOVE WS-DELTA TO WS-DELTA-EDIT
+           MOVE WS-SALARIO-NOVO TO SALARIO-ALUNO
+           MOVE WS-SALARIO-NOVO TO SALARIO-ALUNO-EDIT
+           REWRITE REGISTRO-ALUNO
+               INVALID KEY
+                   DISPLAY "Falha ao gravar reajuste de " PRIMEIRONOME
+               NOT INVALID KEY
+                   DISPLAY PRIMEIRONOME " " SOBRENOME " "
+                       WS-SALARIO-ANTIGO-EDIT " " SALARIO-ALUNO-EDIT
+                       " " WS-DELTA-EDIT
+                   ADD 1 TO WS-TOTAL-AJUSTADOS
+           END-REWRITE
+           READ ALUNO-FILE NEXT RECORD
+               AT END SET FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       END PROGRAM REAJALUNO.
