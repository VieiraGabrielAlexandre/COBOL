@@ -0,0 +1,48 @@
+      ******************************************************************
+      * Copybook: REGCAD.cpy
+      * Purpose:  Canonical customer/student record, shared by
+      *           CADUSUARIO, CONUSUARIO, RELUSUARIO, EXEMPLO1 and
+      *           Classicobeer so a field added for one report shows
+      *           up in all of them instead of drifting apart.
+      * Tectonics: cobc
+      ******************************************************************
+       01  REGISTRO-ALUNO.
+           03 MATRICULA        PIC 9(06) VALUE ZEROS.
+           03  NOME-ALUNO.
+               05 PRIMEIRONOME PIC A(20) VALUES SPACES.
+               05 SOBRENOME    PIC A(20) VALUES SPACES.
+           03 SALARIO-ALUNO    PIC 9(10)V99 VALUE ZEROS.
+      * The edit pictures below must use whichever character is the
+      * actual decimal point for the compiling program - "," only
+      * means decimal point where DECIMAL-POINT IS COMMA is in effect
+      * (EXEMPLO1.COB's own "cobc -D BRLOCALE=1" switch); otherwise
+      * it is just an insertion character and "." is the real point.
+      >>IF BRLOCALE DEFINED
+           03 SALARIO-ALUNO-EDIT   PIC ZZZZZZZZZ9,99.
+      >>ELSE
+           03 SALARIO-ALUNO-EDIT   PIC ZZZZZZZZZ9.99.
+      >>END-IF
+           03 DEDUCAO-ALUNO    PIC 9(10)V99 VALUE ZEROS.
+      >>IF BRLOCALE DEFINED
+           03 DEDUCAO-ALUNO-EDIT   PIC ZZZZZZZZZ9,99.
+      >>ELSE
+           03 DEDUCAO-ALUNO-EDIT   PIC ZZZZZZZZZ9.99.
+      >>END-IF
+           03 SALARIO-LIQUIDO  PIC 9(10)V99 VALUE ZEROS.
+      >>IF BRLOCALE DEFINED
+           03 SALARIO-LIQUIDO-EDIT PIC ZZZZZZZZZ9,99.
+      >>ELSE
+           03 SALARIO-LIQUIDO-EDIT PIC ZZZZZZZZZ9.99.
+      >>END-IF
+           03 DATA-NASCIMENTO.
+               05 DIA-NASC PIC 9(02) VALUE ZEROS.
+               05 MES-NASC PIC 9(02) VALUE ZEROS.
+               05 ANO-NASC PIC 9(04) VALUE ZEROS.
+           03 CEP-ALUNO        PIC 9(08) VALUE ZEROS.
+           03 CEP-ALUNO-EDIT.
+               05 CEP-ALUNO-EDIT-P1    PIC 9(05).
+               05 FILLER               PIC X(01) VALUE "-".
+               05 CEP-ALUNO-EDIT-P2    PIC 9(03).
+           03 STATUS-REGISTRO  PIC X(01) VALUE "A".
+               88 REGISTRO-ATIVO      VALUE "A".
+               88 REGISTRO-EXCLUIDO   VALUE "E".
