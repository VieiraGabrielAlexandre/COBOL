@@ -1,23 +1,65 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: New-environment / new-fiscal-year setup utility. Run
+      *          once when standing up a fresh environment so the
+      *          CADUSUAR master (the indexed file CADUSUARIO,
+      *          CONUSUARIO, RELUSUARIO and EXPUSUARIO all share via
+      *          REGCAD.cpy) already exists, empty and correctly
+      *          organized, instead of every setup needing a
+      *          hand-built dataset before the online menu can open it.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. CRIACADVAZIO.
+       ENVIRONMENT DIVISION.
+      * Decimal separator is a build-time switch, same as EXEMPLO1.COB:
+      * compile with "cobc -D BRLOCALE=1 ..." for shops that key and
+      * display salaries with a comma (REGCAD.cpy's SALARIO/DEDUCAO
+      * -EDIT pictures only parse correctly when this is in effect).
+      >>IF BRLOCALE DEFINED
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      >>END-IF
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO-FILE ASSIGN TO "CADUSUAR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MATRICULA
+               FILE STATUS IS WS-STATUS-ARQ.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO-FILE.
+           COPY "REGCAD.cpy".
        WORKING-STORAGE SECTION.
-       77  AUXILIAR    PIC A(25) VALUE "ABC".
-       01  REGISTRO-ALUNO.
-           03  NOME-ALUNO.
-               05 PRIMEIRONOME PIC A(20) VALUES SPACES.
-               05 SOBRENOME    PIC A(20) VALUES SPACES.
-           03 SALARIO-ALUNO    PIC 9(10)V99 VALUE ZEROS.
-           03 SALARIO-ALUNO-EDIT   PIC ZZZZZZZZZ9,99.
+       77  WS-STATUS-ARQ   PIC X(02) VALUE SPACES.
+           88 ARQUIVO-OK           VALUE "00".
+           88 ARQUIVO-INEXISTENTE  VALUE "35".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+           PERFORM VERIFICAR-CADUSUAR.
+           IF ARQUIVO-INEXISTENTE
+               PERFORM CRIAR-CADUSUAR-VAZIO
+               DISPLAY "CADUSUAR criado vazio para o novo ambiente."
+           ELSE
+               DISPLAY "CADUSUAR ja existe - nenhuma acao necessaria."
+           END-IF
+           STOP RUN.
+
+      * Probe with OPEN INPUT first: an OPEN OUTPUT would happily
+      * truncate a master file that is already in production, and this
+      * utility must never overwrite real data on a second run.
+       VERIFICAR-CADUSUAR.
+           OPEN INPUT CADASTRO-FILE
+           IF ARQUIVO-OK
+               CLOSE CADASTRO-FILE
+           END-IF.
+
+       CRIAR-CADUSUAR-VAZIO.
+           OPEN OUTPUT CADASTRO-FILE
+           CLOSE CADASTRO-FILE.
+
+       END PROGRAM CRIACADVAZIO.
