@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: REGOPER.cpy
+      * Purpose:  Operator record for the SistemaCadastro login check
+      *           and for tagging who performed each audited change.
+      * Tectonics: cobc
+      ******************************************************************
+       01  REGISTRO-OPERADOR.
+           03 OPERADOR-ID      PIC X(08) VALUE SPACES.
+           03 OPERADOR-SENHA   PIC X(08) VALUE SPACES.
+           03 OPERADOR-NOME    PIC A(30) VALUE SPACES.
