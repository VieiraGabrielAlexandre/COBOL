@@ -0,0 +1,365 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Incluir/Alterar/Excluir against the CADUSUARIO master.
+      *          Called from SistemaCadastro.cbl's BEGIN paragraph with
+      *          OPCAO = 1 (Incluir), 2 (Alterar) or 3 (Excluir).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADUSUARIO.
+       ENVIRONMENT DIVISION.
+      * Decimal separator is a build-time switch, same as EXEMPLO1.COB:
+      * compile with "cobc -D BRLOCALE=1 ..." for shops that key and
+      * display salaries with a comma (REGCAD.cpy's SALARIO/DEDUCAO
+      * -EDIT pictures only parse correctly when this is in effect).
+      >>IF BRLOCALE DEFINED
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      >>END-IF
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO-FILE ASSIGN TO "CADUSUAR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MATRICULA
+               FILE STATUS IS WS-STATUS-ARQ.
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDITORI"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUD.
+           SELECT ENDERECO-FILE ASSIGN TO "ENDERECO"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CEP-ENDERECO
+               FILE STATUS IS WS-STATUS-END.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO-FILE.
+           COPY "REGCAD.cpy".
+       FD  AUDITORIA-FILE.
+           COPY "REGAUD.cpy".
+       FD  ENDERECO-FILE.
+           COPY "REGEND.cpy".
+       WORKING-STORAGE SECTION.
+       77  WS-STATUS-ARQ       PIC X(02) VALUE SPACES.
+       77  WS-STATUS-AUD       PIC X(02) VALUE SPACES.
+       77  WS-STATUS-END       PIC X(02) VALUE SPACES.
+       77  WS-CONFIRMA         PIC X(01) VALUE SPACES.
+       77  WS-ANTES            PIC X(147) VALUE SPACES.
+       77  WS-DEPOIS           PIC X(147) VALUE SPACES.
+       77  WS-SUBOPCAO         PIC 9(01) VALUE ZERO.
+       77  WS-FIM-ARQUIVO      PIC X(01) VALUE "N".
+           88 FIM-ARQUIVO          VALUE "S".
+       77  WS-DIAS-MES         PIC 9(02) VALUE ZERO.
+       77  WS-QUOCIENTE        PIC 9(04) VALUE ZERO.
+       77  WS-RESTO-4          PIC 9(04) VALUE ZERO.
+       77  WS-RESTO-100        PIC 9(04) VALUE ZERO.
+       77  WS-RESTO-400        PIC 9(04) VALUE ZERO.
+       77  WS-ANO-BISSEXTO     PIC X(01) VALUE "N".
+           88 ANO-BISSEXTO         VALUE "S".
+       77  WS-DATA-NASC-VALIDA PIC X(01) VALUE "N".
+           88 DATA-NASC-VALIDA     VALUE "S".
+       77  WS-IDADE-MINIMA     PIC 9(03) VALUE 18.
+       77  WS-IDADE-CALCULADA  PIC 9(03) VALUE ZERO.
+       01  WS-DATA-ATUAL       PIC 9(08) VALUE ZEROS.
+       01  WS-DATA-ATUAL-R REDEFINES WS-DATA-ATUAL.
+           03 WS-ANO-ATUAL     PIC 9(04).
+           03 WS-MES-ATUAL     PIC 9(02).
+           03 WS-DIA-ATUAL     PIC 9(02).
+       LINKAGE SECTION.
+       01  OPCAO               PIC 9(01).
+       01  OPERADOR-LOGADO     PIC X(08).
+       PROCEDURE DIVISION USING OPCAO, OPERADOR-LOGADO.
+       MAIN-PROCEDURE.
+           PERFORM ABRIR-ARQUIVO
+           EVALUATE OPCAO
+               WHEN 1 PERFORM INCLUIR-REGISTRO
+               WHEN 2 PERFORM ALTERAR-REGISTRO
+               WHEN 3 PERFORM EXCLUIR-REGISTRO
+           END-EVALUATE
+           CLOSE CADASTRO-FILE
+           CLOSE AUDITORIA-FILE
+           CLOSE ENDERECO-FILE
+           GOBACK.
+
+       ABRIR-ARQUIVO.
+           OPEN I-O CADASTRO-FILE
+           IF WS-STATUS-ARQ = "35"
+               OPEN OUTPUT CADASTRO-FILE
+               CLOSE CADASTRO-FILE
+               OPEN I-O CADASTRO-FILE
+           END-IF
+           OPEN EXTEND AUDITORIA-FILE
+           IF WS-STATUS-AUD NOT = "00"
+               OPEN OUTPUT AUDITORIA-FILE
+           END-IF
+           OPEN INPUT ENDERECO-FILE
+           IF WS-STATUS-END = "35"
+               OPEN OUTPUT ENDERECO-FILE
+               CLOSE ENDERECO-FILE
+               OPEN INPUT ENDERECO-FILE
+           END-IF.
+
+       INCLUIR-REGISTRO.
+           DISPLAY "----- INCLUIR CADASTRO -----".
+           DISPLAY "Matricula.......: " WITH NO ADVANCING.
+           ACCEPT MATRICULA.
+           DISPLAY "Primeiro nome...: " WITH NO ADVANCING.
+           ACCEPT PRIMEIRONOME.
+           DISPLAY "Sobrenome.......: " WITH NO ADVANCING.
+           ACCEPT SOBRENOME.
+           DISPLAY "Salario.........: " WITH NO ADVANCING.
+           ACCEPT SALARIO-ALUNO.
+           MOVE SALARIO-ALUNO TO SALARIO-ALUNO-EDIT
+           DISPLAY "CEP.............: " WITH NO ADVANCING.
+           ACCEPT CEP-ALUNO.
+           MOVE CEP-ALUNO (1:5) TO CEP-ALUNO-EDIT-P1
+           MOVE CEP-ALUNO (6:3) TO CEP-ALUNO-EDIT-P2
+           PERFORM CONSULTAR-ENDERECO-CEP
+           MOVE "N" TO WS-DATA-NASC-VALIDA
+           PERFORM SOLICITAR-DATA-NASC UNTIL DATA-NASC-VALIDA
+           PERFORM CALCULAR-IDADE-NASC
+           IF WS-IDADE-CALCULADA < WS-IDADE-MINIMA
+               DISPLAY "Idade minima para cadastro e de "
+                   WS-IDADE-MINIMA " anos - cadastro nao efetuado"
+           ELSE
+               SET REGISTRO-ATIVO TO TRUE
+               WRITE REGISTRO-ALUNO
+                   INVALID KEY
+                       DISPLAY "Matricula ja cadastrada"
+                   NOT INVALID KEY
+                       DISPLAY "Cadastro incluido com sucesso"
+                       MOVE SPACES TO WS-ANTES
+                       MOVE REGISTRO-ALUNO TO WS-DEPOIS
+                       PERFORM GRAVAR-AUDITORIA-I
+               END-WRITE
+           END-IF.
+
+       ALTERAR-REGISTRO.
+           DISPLAY "----- ALTERAR CADASTRO -----".
+           DISPLAY "Matricula.......: " WITH NO ADVANCING.
+           ACCEPT MATRICULA.
+           READ CADASTRO-FILE
+               INVALID KEY
+                   DISPLAY "Matricula nao encontrada"
+               NOT INVALID KEY
+                   IF REGISTRO-EXCLUIDO
+                       DISPLAY "Cadastro excluido - restaure antes de "
+                           "alterar"
+                   ELSE
+                       MOVE REGISTRO-ALUNO TO WS-ANTES
+                       PERFORM GRAVAR-ALTERACAO
+                   END-IF
+           END-READ.
+
+       GRAVAR-ALTERACAO.
+           DISPLAY "Primeiro nome [" PRIMEIRONOME "]: "
+               WITH NO ADVANCING.
+           ACCEPT PRIMEIRONOME.
+           DISPLAY "Sobrenome     [" SOBRENOME "]: " WITH NO ADVANCING.
+           ACCEPT SOBRENOME.
+           DISPLAY "Salario       [" SALARIO-ALUNO-EDIT "]: "
+               WITH NO ADVANCING.
+           ACCEPT SALARIO-ALUNO.
+           MOVE SALARIO-ALUNO TO SALARIO-ALUNO-EDIT
+           REWRITE REGISTRO-ALUNO
+               INVALID KEY
+                   DISPLAY "Falha ao gravar alteracao"
+               NOT INVALID KEY
+                   DISPLAY "Cadastro alterado com sucesso"
+                   MOVE REGISTRO-ALUNO TO WS-DEPOIS
+                   PERFORM GRAVAR-AUDITORIA-A
+           END-REWRITE.
+
+      * Distinct entry point for Excluir - separate from Incluir, so
+      * option 3 no longer runs the create path under a delete label.
+      * Excluir is a soft delete (status flag flip, not a physical
+      * DELETE) so a fat-fingered matricula can be restored below,
+      * before a later housekeeping run purges it for good.
+       EXCLUIR-REGISTRO.
+           DISPLAY "----- EXCLUIR CADASTRO -----".
+           DISPLAY "1-Excluir  2-Listar excluidos  3-Restaurar : "
+               WITH NO ADVANCING.
+           ACCEPT WS-SUBOPCAO.
+           EVALUATE WS-SUBOPCAO
+               WHEN 1 PERFORM SOLICITAR-EXCLUSAO
+               WHEN 2 PERFORM LISTAR-EXCLUIDOS
+               WHEN 3 PERFORM SOLICITAR-RESTAURACAO
+               WHEN OTHER DISPLAY "Opcao invalida"
+           END-EVALUATE.
+
+       SOLICITAR-EXCLUSAO.
+           DISPLAY "Matricula.......: " WITH NO ADVANCING.
+           ACCEPT MATRICULA.
+           READ CADASTRO-FILE
+               INVALID KEY
+                   DISPLAY "Matricula nao encontrada"
+               NOT INVALID KEY
+                   IF REGISTRO-EXCLUIDO
+                       DISPLAY "Cadastro ja esta excluido"
+                   ELSE
+                       MOVE REGISTRO-ALUNO TO WS-ANTES
+                       PERFORM CONFIRMAR-EXCLUSAO
+                   END-IF
+           END-READ.
+
+       CONFIRMAR-EXCLUSAO.
+           DISPLAY "Confirma exclusao de " PRIMEIRONOME " " SOBRENOME
+               " (S/N)? " WITH NO ADVANCING.
+           ACCEPT WS-CONFIRMA.
+           IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
+               SET REGISTRO-EXCLUIDO TO TRUE
+               REWRITE REGISTRO-ALUNO
+                   INVALID KEY
+                       DISPLAY "Falha ao excluir cadastro"
+                   NOT INVALID KEY
+                       DISPLAY "Cadastro excluido com sucesso"
+                       MOVE REGISTRO-ALUNO TO WS-DEPOIS
+                       PERFORM GRAVAR-AUDITORIA-E
+               END-REWRITE
+           ELSE
+               DISPLAY "Exclusao cancelada"
+           END-IF.
+
+       LISTAR-EXCLUIDOS.
+           MOVE "N" TO WS-FIM-ARQUIVO
+           PERFORM LER-PROXIMO-EXCLUIDO
+           PERFORM MOSTRAR-PROXIMO-EXCLUIDO UNTIL FIM-ARQUIVO.
+
+       LER-PROXIMO-EXCLUIDO.
+           READ CADASTRO-FILE NEXT RECORD
+               AT END SET FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       MOSTRAR-PROXIMO-EXCLUIDO.
+           IF REGISTRO-EXCLUIDO
+               DISPLAY MATRICULA " " PRIMEIRONOME " " SOBRENOME
+           END-IF
+           PERFORM LER-PROXIMO-EXCLUIDO.
+
+       SOLICITAR-RESTAURACAO.
+           DISPLAY "Matricula.......: " WITH NO ADVANCING.
+           ACCEPT MATRICULA.
+           READ CADASTRO-FILE
+               INVALID KEY
+                   DISPLAY "Matricula nao encontrada"
+               NOT INVALID KEY
+                   IF REGISTRO-EXCLUIDO
+                       MOVE REGISTRO-ALUNO TO WS-ANTES
+                       SET REGISTRO-ATIVO TO TRUE
+                       REWRITE REGISTRO-ALUNO
+                           INVALID KEY
+                               DISPLAY "Falha ao restaurar cadastro"
+                           NOT INVALID KEY
+                               DISPLAY "Cadastro restaurado com sucesso"
+                               MOVE REGISTRO-ALUNO TO WS-DEPOIS
+                               PERFORM GRAVAR-AUDITORIA-R
+                       END-REWRITE
+                   ELSE
+                       DISPLAY "Cadastro nao esta excluido"
+                   END-IF
+           END-READ.
+
+      * Pulls the logradouro/cidade/UF that comandos.cbl already saved
+      * for this CEP, so the operator does not have to re-type an
+      * address that has already been looked up once system-wide.
+       CONSULTAR-ENDERECO-CEP.
+           MOVE CEP-ALUNO TO CEP-ENDERECO
+           READ ENDERECO-FILE
+               INVALID KEY
+                   DISPLAY "CEP nao encontrado no cadastro de "
+                       "enderecos"
+               NOT INVALID KEY
+                   DISPLAY "Endereco........: " LOGRADOURO-ENDERECO
+                       ", " CIDADE-ENDERECO "/" UF-ENDERECO
+                       " (CEP " CEP-ALUNO-EDIT ")"
+           END-READ.
+
+       SOLICITAR-DATA-NASC.
+           DISPLAY "Dia de nascimento......: " WITH NO ADVANCING.
+           ACCEPT DIA-NASC.
+           DISPLAY "Mes de nascimento......: " WITH NO ADVANCING.
+           ACCEPT MES-NASC.
+           DISPLAY "Ano de nascimento......: " WITH NO ADVANCING.
+           ACCEPT ANO-NASC.
+           PERFORM VALIDAR-DATA-NASC.
+
+       VALIDAR-DATA-NASC.
+           IF MES-NASC < 1 OR MES-NASC > 12
+               DISPLAY "Mes invalido - digite novamente"
+           ELSE
+               PERFORM CALCULAR-DIAS-MES
+               IF DIA-NASC < 1 OR DIA-NASC > WS-DIAS-MES
+                   DISPLAY "Dia invalido para o mes informado - "
+                       "digite novamente"
+               ELSE
+                   SET DATA-NASC-VALIDA TO TRUE
+               END-IF
+           END-IF.
+
+       CALCULAR-DIAS-MES.
+           EVALUATE MES-NASC
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   MOVE 30 TO WS-DIAS-MES
+               WHEN 02
+                   PERFORM VERIFICAR-ANO-BISSEXTO
+                   IF ANO-BISSEXTO
+                       MOVE 29 TO WS-DIAS-MES
+                   ELSE
+                       MOVE 28 TO WS-DIAS-MES
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WS-DIAS-MES
+           END-EVALUATE.
+
+       VERIFICAR-ANO-BISSEXTO.
+           MOVE "N" TO WS-ANO-BISSEXTO
+           DIVIDE ANO-NASC BY 4 GIVING WS-QUOCIENTE
+               REMAINDER WS-RESTO-4
+           DIVIDE ANO-NASC BY 100 GIVING WS-QUOCIENTE
+               REMAINDER WS-RESTO-100
+           DIVIDE ANO-NASC BY 400 GIVING WS-QUOCIENTE
+               REMAINDER WS-RESTO-400
+           IF WS-RESTO-4 = 0 AND (WS-RESTO-100 NOT = 0
+                   OR WS-RESTO-400 = 0)
+               SET ANO-BISSEXTO TO TRUE
+           END-IF.
+
+       CALCULAR-IDADE-NASC.
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+           COMPUTE WS-IDADE-CALCULADA = WS-ANO-ATUAL - ANO-NASC
+           IF WS-MES-ATUAL < MES-NASC
+               SUBTRACT 1 FROM WS-IDADE-CALCULADA
+           ELSE
+               IF WS-MES-ATUAL = MES-NASC AND WS-DIA-ATUAL < DIA-NASC
+                   SUBTRACT 1 FROM WS-IDADE-CALCULADA
+               END-IF
+           END-IF.
+
+       GRAVAR-AUDITORIA-I.
+           SET AUD-INCLUSAO TO TRUE
+           PERFORM GRAVAR-AUDITORIA.
+
+       GRAVAR-AUDITORIA-A.
+           SET AUD-ALTERACAO TO TRUE
+           PERFORM GRAVAR-AUDITORIA.
+
+       GRAVAR-AUDITORIA-E.
+           SET AUD-EXCLUSAO TO TRUE
+           PERFORM GRAVAR-AUDITORIA.
+
+       GRAVAR-AUDITORIA-R.
+           SET AUD-RESTAURACAO TO TRUE
+           PERFORM GRAVAR-AUDITORIA.
+
+       GRAVAR-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE OPERADOR-LOGADO TO AUD-OPERADOR.
+           MOVE MATRICULA TO AUD-MATRICULA.
+           MOVE WS-ANTES TO AUD-ANTES.
+           MOVE WS-DEPOIS TO AUD-DEPOIS.
+           WRITE REGISTRO-AUDITORIA.
+
+       END PROGRAM CADUSUARIO.
