@@ -0,0 +1,80 @@
+      ******************************************************************
+      * Copybook: CALMES.cpy
+      * Purpose:  Fiscal calendar table - one entry per calendar month
+      *           with its extenso name, number of days (non-leap
+      *           baseline; February is adjusted at run time by
+      *           whichever program is doing leap-year math), quarter
+      *           number and year-end closing flag. Shared by
+      *           indexacao.cbl so a field added for one program's
+      *           month math shows up in every other reader instead of
+      *           drifting apart.
+      * Tectonics: cobc
+      ******************************************************************
+       01  TABELA-FISCAL-VALORES.
+           03 FILLER.
+               05 FILLER PIC X(09) VALUE "Janeiro".
+               05 FILLER PIC 9(02) VALUE 31.
+               05 FILLER PIC 9(01) VALUE 1.
+               05 FILLER PIC X(01) VALUE "N".
+           03 FILLER.
+               05 FILLER PIC X(09) VALUE "Fevereiro".
+               05 FILLER PIC 9(02) VALUE 28.
+               05 FILLER PIC 9(01) VALUE 1.
+               05 FILLER PIC X(01) VALUE "N".
+           03 FILLER.
+               05 FILLER PIC X(09) VALUE "Marco".
+               05 FILLER PIC 9(02) VALUE 31.
+               05 FILLER PIC 9(01) VALUE 1.
+               05 FILLER PIC X(01) VALUE "N".
+           03 FILLER.
+               05 FILLER PIC X(09) VALUE "Abril".
+               05 FILLER PIC 9(02) VALUE 30.
+               05 FILLER PIC 9(01) VALUE 2.
+               05 FILLER PIC X(01) VALUE "N".
+           03 FILLER.
+               05 FILLER PIC X(09) VALUE "Maio".
+               05 FILLER PIC 9(02) VALUE 31.
+               05 FILLER PIC 9(01) VALUE 2.
+               05 FILLER PIC X(01) VALUE "N".
+           03 FILLER.
+               05 FILLER PIC X(09) VALUE "Junho".
+               05 FILLER PIC 9(02) VALUE 30.
+               05 FILLER PIC 9(01) VALUE 2.
+               05 FILLER PIC X(01) VALUE "N".
+           03 FILLER.
+               05 FILLER PIC X(09) VALUE "Julho".
+               05 FILLER PIC 9(02) VALUE 31.
+               05 FILLER PIC 9(01) VALUE 3.
+               05 FILLER PIC X(01) VALUE "N".
+           03 FILLER.
+               05 FILLER PIC X(09) VALUE "Agosto".
+               05 FILLER PIC 9(02) VALUE 31.
+               05 FILLER PIC 9(01) VALUE 3.
+               05 FILLER PIC X(01) VALUE "N".
+           03 FILLER.
+               05 FILLER PIC X(09) VALUE "Setembro".
+               05 FILLER PIC 9(02) VALUE 30.
+               05 FILLER PIC 9(01) VALUE 3.
+               05 FILLER PIC X(01) VALUE "N".
+           03 FILLER.
+               05 FILLER PIC X(09) VALUE "Outubro".
+               05 FILLER PIC 9(02) VALUE 31.
+               05 FILLER PIC 9(01) VALUE 4.
+               05 FILLER PIC X(01) VALUE "N".
+           03 FILLER.
+               05 FILLER PIC X(09) VALUE "Novembro".
+               05 FILLER PIC 9(02) VALUE 30.
+               05 FILLER PIC 9(01) VALUE 4.
+               05 FILLER PIC X(01) VALUE "N".
+           03 FILLER.
+               05 FILLER PIC X(09) VALUE "Dezembro".
+               05 FILLER PIC 9(02) VALUE 31.
+               05 FILLER PIC 9(01) VALUE 4.
+               05 FILLER PIC X(01) VALUE "S".
+       01  TABELA-FISCAL REDEFINES TABELA-FISCAL-VALORES.
+           03 FISCAL-MES-ITEM OCCURS 12 TIMES.
+               05 FISCAL-MES-EXTENSO       PIC X(09).
+               05 FISCAL-MES-DIAS          PIC 9(02).
+               05 FISCAL-MES-TRIMESTRE     PIC 9(01).
+               05 FISCAL-MES-FECHAMENTO    PIC X(01).
+                   88 FISCAL-FECHAMENTO-ANO    VALUE "S".
