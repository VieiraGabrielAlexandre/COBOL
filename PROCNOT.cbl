@@ -0,0 +1,132 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly batch schedule (this shop's JCL-equivalent job
+      *          stream). Runs the RELUSUARIO report, the FECHMES
+      *          month-end closing driver and the Classicobeer inventory
+      *          reorder job, one after another, once the online
+      *          CADUSUARIO/CONUSUARIO window has closed for the day.
+      *          A marker file records the date of the last successful
+      *          run so re-submitting this job after a failure does not
+      *          process the same day twice.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROCNOT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MARCA-FILE ASSIGN TO "MARCAEXEC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-MARCA.
+           SELECT LOCK-FILE ASSIGN TO "LOCKBAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-LOCK.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MARCA-FILE.
+       01  REGISTRO-MARCA          PIC 9(08).
+       FD  LOCK-FILE.
+       01  REGISTRO-LOCK           PIC X(01).
+       WORKING-STORAGE SECTION.
+       77  WS-STATUS-MARCA         PIC X(02) VALUE SPACES.
+       77  WS-STATUS-LOCK          PIC X(02) VALUE SPACES.
+       77  WS-DATA-HOJE            PIC 9(08) VALUE ZEROS.
+       77  WS-DATA-ULTIMA-EXEC     PIC 9(08) VALUE ZEROS.
+       77  WS-OPCAO-REL            PIC 9(01) VALUE 5.
+       77  WS-FALHA-BATCH          PIC X(01) VALUE "N".
+           88 FALHA-BATCH              VALUE "S".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           PERFORM LER-MARCA-EXECUCAO.
+           IF WS-DATA-HOJE = WS-DATA-ULTIMA-EXEC
+               DISPLAY "Processamento noturno de hoje ja foi "
+                   "concluido - nada a fazer."
+           ELSE
+               DISPLAY "===== INICIO DO PROCESSAMENTO NOTURNO ====="
+               PERFORM ATIVAR-LOCK
+               PERFORM EXECUTAR-RELUSUARIO
+               PERFORM EXECUTAR-FECHAMENTO-MENSAL
+               PERFORM EXECUTAR-REPOSICAO-ESTOQUE
+               IF FALHA-BATCH
+                   DISPLAY "===== PROCESSAMENTO NOTURNO COM FALHAS - "
+                       "MARCA NAO ATUALIZADA, LOCK MANTIDO PARA O "
+                       "OPERADOR ====="
+               ELSE
+                   PERFORM GRAVAR-MARCA-EXECUCAO
+                   PERFORM DESATIVAR-LOCK
+                   DISPLAY "===== FIM DO PROCESSAMENTO NOTURNO ====="
+               END-IF
+           END-IF.
+           STOP RUN.
+
+       LER-MARCA-EXECUCAO.
+           MOVE ZEROS TO WS-DATA-ULTIMA-EXEC
+           OPEN INPUT MARCA-FILE
+           IF WS-STATUS-MARCA = "00"
+               READ MARCA-FILE INTO WS-DATA-ULTIMA-EXEC
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE MARCA-FILE
+           END-IF.
+
+      * Held for the whole batch window so SistemaCadastro's online
+      * menu refuses Incluir/Alterar/Excluir while any of the three
+      * steps below is reading or writing the CADUSUAR master.
+       ATIVAR-LOCK.
+           OPEN OUTPUT LOCK-FILE
+           MOVE "S" TO REGISTRO-LOCK
+           WRITE REGISTRO-LOCK
+           CLOSE LOCK-FILE.
+
+       DESATIVAR-LOCK.
+           OPEN OUTPUT LOCK-FILE
+           MOVE "N" TO REGISTRO-LOCK
+           WRITE REGISTRO-LOCK
+           CLOSE LOCK-FILE.
+
+      * Step 1: RELUSUARIO is a proper subprogram (it GOBACKs, it does
+      * not STOP RUN), so it is CALLed in-process the same way
+      * SistemaCadastro's menu option 5 already calls it.
+       EXECUTAR-RELUSUARIO.
+           DISPLAY "----- PASSO 1: RELUSUARIO (RELATORIO NOTURNO) "
+               "-----".
+           CALL "RELUSUARIO" USING WS-OPCAO-REL
+           IF RETURN-CODE NOT = 0
+               DISPLAY "*** FALHA NO PASSO 1 (RELUSUARIO) - "
+                   "RETURN-CODE=" RETURN-CODE " ***"
+               SET FALHA-BATCH TO TRUE
+           END-IF.
+
+      * Step 2/3: FECHMES and Classicobeer are standalone batch mains
+      * (each ends in STOP RUN), so - just like separate EXEC PGM steps
+      * in a real job stream - they run as their own job step via the
+      * OS rather than an in-process CALL.
+       EXECUTAR-FECHAMENTO-MENSAL.
+           DISPLAY "----- PASSO 2: FECHMES (FECHAMENTO MENSAL) -----".
+           CALL "SYSTEM" USING "./FECHMES"
+           IF RETURN-CODE NOT = 0
+               DISPLAY "*** FALHA NO PASSO 2 (FECHMES) - "
+                   "RETURN-CODE=" RETURN-CODE " ***"
+               SET FALHA-BATCH TO TRUE
+           END-IF.
+
+       EXECUTAR-REPOSICAO-ESTOQUE.
+           DISPLAY "----- PASSO 3: Classicobeer (REPOSICAO DE "
+               "ESTOQUE) -----".
+           CALL "SYSTEM" USING "./Classicobeer"
+           IF RETURN-CODE NOT = 0
+               DISPLAY "*** FALHA NO PASSO 3 (Classicobeer) - "
+                   "RETURN-CODE=" RETURN-CODE " ***"
+               SET FALHA-BATCH TO TRUE
+           END-IF.
+
+       GRAVAR-MARCA-EXECUCAO.
+           OPEN OUTPUT MARCA-FILE
+           MOVE WS-DATA-HOJE TO REGISTRO-MARCA
+           WRITE REGISTRO-MARCA
+           CLOSE MARCA-FILE.
+
+       END PROGRAM PROCNOT.
