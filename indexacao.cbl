@@ -5,25 +5,11 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. INDEXACAO.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 TABELA-MESES.
-           03  FILLER PIC X(009) VALUE "Janeiro".
-           03  FILLER PIC X(009) VALUE "Fevereiro".
-           03  FILLER PIC X(009) VALUE "Mar√ßo".
-           03  FILLER PIC X(009) VALUE "Abril".
-           03  FILLER PIC X(009) VALUE "Maio".
-           03  FILLER PIC X(009) VALUE "Junho".
-           03  FILLER PIC X(009) VALUE "Julho".
-           03  FILLER PIC X(009) VALUE "Agosto".
-           03  FILLER PIC X(009) VALUE "Setembro".
-           03  FILLER PIC X(009) VALUE "Outubro".
-           03  FILLER PIC X(009) VALUE "Novembro".
-           03  FILLER PIC X(009) VALUE "Dezembro".
-       01  REDEFINES TABELA-MESES.
-           03 MES-EXTENSO PIC X(009) OCCURS 12 TIMES.
+           COPY "CALMES.cpy".
 
        01  DATA1 PIC 9(008) VALUE 02031996.
        01  REDEFINES DATA1.
@@ -41,20 +27,130 @@
            03 MESENT PIC 9(002).
            03 ANOENTRADA PIC 9(004).
 
+      * Working fields for the DATA1/DATA2 day-count difference below.
+       77  WS-DIA-CALC         PIC 9(02) VALUE ZERO.
+       77  WS-MES-CALC         PIC 9(02) VALUE ZERO.
+       77  WS-ANO-CALC         PIC 9(04) VALUE ZERO.
+       77  WS-INDICE-MES       PIC 9(02) VALUE ZERO.
+       77  WS-DIAS-ACUMULADOS  PIC 9(03) VALUE ZERO.
+       77  WS-QUOC-4           PIC 9(04) VALUE ZERO.
+       77  WS-QUOC-100         PIC 9(04) VALUE ZERO.
+       77  WS-QUOC-400         PIC 9(04) VALUE ZERO.
+       77  WS-QUOC-BISS        PIC 9(04) VALUE ZERO.
+       77  WS-RESTO-4-CALC     PIC 9(04) VALUE ZERO.
+       77  WS-RESTO-100-CALC   PIC 9(04) VALUE ZERO.
+       77  WS-RESTO-400-CALC   PIC 9(04) VALUE ZERO.
+       77  WS-DIAS-BISSEXTOS   PIC 9(04) VALUE ZERO.
+       77  WS-ANO-CALC-ANTERIOR PIC 9(04) VALUE ZERO.
+       77  WS-ANO-BISSEXTO-CALC PIC X(01) VALUE "N".
+           88 ANO-BISSEXTO-CALC     VALUE "S".
+       77  WS-TOTAL-DIAS       PIC 9(07) VALUE ZERO.
+       77  WS-TOTAL-DIAS-1     PIC 9(07) VALUE ZERO.
+       77  WS-TOTAL-DIAS-2     PIC 9(07) VALUE ZERO.
+       77  WS-DIFERENCA-DIAS   PIC 9(07) VALUE ZERO.
+       77  WS-ANOS-DECORRIDOS  PIC S9(04) VALUE ZERO.
+       77  WS-MESES-DECORRIDOS PIC S9(04) VALUE ZERO.
+       77  WS-MES-VALIDO       PIC X(01) VALUE "N".
+           88 MES-VALIDO           VALUE "S".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY MES-EXTENSO(MES2).
-            DISPLAY MES-EXTENSO(MES1).
+            DISPLAY FISCAL-MES-EXTENSO(MES2).
+            DISPLAY FISCAL-MES-EXTENSO(MES1).
       *      DISPLAY "Entre com um numero de 1 a 12: ".
       *      ACCEPT MES-EXTENSO(12).
       *      DISPLAY MES-EXTENSO(4).
-             DISPLAY "Digite o numero do mes: ".
-             ACCEPT MESENT.
-             DISPLAY MES-EXTENSO(MESENT).
+             PERFORM SOLICITAR-MES UNTIL MES-VALIDO.
+             DISPLAY FISCAL-MES-EXTENSO(MESENT).
              IF MESENT = 1
                    DISPLAY "JANEIRO"
              END-IF.
+             PERFORM CALCULAR-DIFERENCA-DATAS.
             STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
 
-)
+       SOLICITAR-MES.
+           DISPLAY "Digite o numero do mes: ".
+           ACCEPT MESENT.
+           IF MESENT < 1 OR MESENT > 12
+               DISPLAY "Mes invalido - digite um valor de 1 a 12"
+           ELSE
+               SET MES-VALIDO TO TRUE
+           END-IF.
+
+       CALCULAR-DIFERENCA-DATAS.
+           MOVE DIA1 TO WS-DIA-CALC
+           MOVE MES1 TO WS-MES-CALC
+           MOVE ANO1 TO WS-ANO-CALC
+           PERFORM CALCULAR-DIAS-TOTAIS
+           MOVE WS-TOTAL-DIAS TO WS-TOTAL-DIAS-1
+
+           MOVE DIA2 TO WS-DIA-CALC
+           MOVE MES2 TO WS-MES-CALC
+           MOVE ANO2 TO WS-ANO-CALC
+           PERFORM CALCULAR-DIAS-TOTAIS
+           MOVE WS-TOTAL-DIAS TO WS-TOTAL-DIAS-2
+
+           IF WS-TOTAL-DIAS-2 >= WS-TOTAL-DIAS-1
+               COMPUTE WS-DIFERENCA-DIAS =
+                   WS-TOTAL-DIAS-2 - WS-TOTAL-DIAS-1
+           ELSE
+               COMPUTE WS-DIFERENCA-DIAS =
+                   WS-TOTAL-DIAS-1 - WS-TOTAL-DIAS-2
+           END-IF
+
+           PERFORM CALCULAR-ANOS-MESES-DECORRIDOS
+
+           DISPLAY "Dias entre as datas.....: " WS-DIFERENCA-DIAS
+           DISPLAY "Anos decorridos.........: " WS-ANOS-DECORRIDOS
+           DISPLAY "Meses decorridos........: " WS-MESES-DECORRIDOS.
+
+       CALCULAR-DIAS-TOTAIS.
+           MOVE ZERO TO WS-DIAS-ACUMULADOS
+           PERFORM ACUMULAR-DIAS-MES
+               VARYING WS-INDICE-MES FROM 1 BY 1
+               UNTIL WS-INDICE-MES >= WS-MES-CALC
+           PERFORM VERIFICAR-BISSEXTO-CALC
+           IF ANO-BISSEXTO-CALC AND WS-MES-CALC > 2
+               ADD 1 TO WS-DIAS-ACUMULADOS
+           END-IF
+      * Days-so-far is counted against the years strictly before this
+      * one (WS-ANO-CALC-ANTERIOR), the same way a Jan-1-of-year-1 to
+      * Dec-31-of-(ano-1) day count would be totalled, so the current
+      * year's own leap day only ever comes from WS-DIAS-ACUMULADOS
+      * above rather than being counted twice.
+           COMPUTE WS-ANO-CALC-ANTERIOR = WS-ANO-CALC - 1
+           DIVIDE WS-ANO-CALC-ANTERIOR BY 4 GIVING WS-QUOC-4
+           DIVIDE WS-ANO-CALC-ANTERIOR BY 100 GIVING WS-QUOC-100
+           DIVIDE WS-ANO-CALC-ANTERIOR BY 400 GIVING WS-QUOC-400
+           COMPUTE WS-DIAS-BISSEXTOS =
+               WS-QUOC-4 - WS-QUOC-100 + WS-QUOC-400
+           COMPUTE WS-TOTAL-DIAS =
+               (WS-ANO-CALC-ANTERIOR * 365) + WS-DIAS-BISSEXTOS
+               + WS-DIAS-ACUMULADOS + WS-DIA-CALC.
+
+       ACUMULAR-DIAS-MES.
+           ADD FISCAL-MES-DIAS(WS-INDICE-MES) TO WS-DIAS-ACUMULADOS.
+
+       VERIFICAR-BISSEXTO-CALC.
+           MOVE "N" TO WS-ANO-BISSEXTO-CALC
+           DIVIDE WS-ANO-CALC BY 4 GIVING WS-QUOC-BISS
+               REMAINDER WS-RESTO-4-CALC
+           DIVIDE WS-ANO-CALC BY 100 GIVING WS-QUOC-BISS
+               REMAINDER WS-RESTO-100-CALC
+           DIVIDE WS-ANO-CALC BY 400 GIVING WS-QUOC-BISS
+               REMAINDER WS-RESTO-400-CALC
+           IF WS-RESTO-4-CALC = 0 AND (WS-RESTO-100-CALC NOT = 0
+                   OR WS-RESTO-400-CALC = 0)
+               SET ANO-BISSEXTO-CALC TO TRUE
+           END-IF.
+
+       CALCULAR-ANOS-MESES-DECORRIDOS.
+           COMPUTE WS-ANOS-DECORRIDOS = ANO2 - ANO1
+           IF MES2 < MES1
+               SUBTRACT 1 FROM WS-ANOS-DECORRIDOS
+               COMPUTE WS-MESES-DECORRIDOS = MES2 + 12 - MES1
+           ELSE
+               COMPUTE WS-MESES-DECORRIDOS = MES2 - MES1
+           END-IF.
+
+       END PROGRAM INDEXACAO.
