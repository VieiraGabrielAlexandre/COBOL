@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: REGEND.cpy
+      * Purpose:  Shared CEP/address master record. A CEP looked up once
+      *           (in comandos.cbl) is written here so every other
+      *           program that only knows the CEP (CADUSUARIO's
+      *           registration flow, for one) can pull the same
+      *           logradouro/cidade/UF back without re-typing it.
+      * Tectonics: cobc
+      ******************************************************************
+       01  REGISTRO-ENDERECO.
+           03 CEP-ENDERECO         PIC 9(08) VALUE ZEROS.
+           03 LOGRADOURO-ENDERECO  PIC X(20) VALUE SPACES.
+           03 CIDADE-ENDERECO      PIC X(20) VALUE SPACES.
+           03 UF-ENDERECO          PIC X(02) VALUE SPACES.
