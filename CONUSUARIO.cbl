@@ -0,0 +1,71 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Consultar Cadastro against the CADUSUARIO master.
+      *          Called from SistemaCadastro.cbl's BEGIN paragraph
+      *          (option 4) with OPCAO passed through unused, the same
+      *          way CADUSUARIO and RELUSUARIO are called.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONUSUARIO.
+       ENVIRONMENT DIVISION.
+      * Decimal separator is a build-time switch, same as EXEMPLO1.COB:
+      * compile with "cobc -D BRLOCALE=1 ..." for shops that key and
+      * display salaries with a comma (REGCAD.cpy's SALARIO/DEDUCAO
+      * -EDIT pictures only parse correctly when this is in effect).
+      >>IF BRLOCALE DEFINED
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      >>END-IF
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO-FILE ASSIGN TO "CADUSUAR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MATRICULA
+               FILE STATUS IS WS-STATUS-ARQ.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO-FILE.
+           COPY "REGCAD.cpy".
+       WORKING-STORAGE SECTION.
+       77  WS-STATUS-ARQ       PIC X(02) VALUE SPACES.
+       LINKAGE SECTION.
+       01  OPCAO               PIC 9(01).
+       PROCEDURE DIVISION USING OPCAO.
+       MAIN-PROCEDURE.
+           OPEN INPUT CADASTRO-FILE
+           IF WS-STATUS-ARQ NOT = "00"
+               DISPLAY "Cadastro ainda nao possui registros"
+           ELSE
+               PERFORM CONSULTAR-REGISTRO
+               CLOSE CADASTRO-FILE
+           END-IF
+           GOBACK.
+
+       CONSULTAR-REGISTRO.
+           DISPLAY "----- CONSULTAR CADASTRO -----".
+           DISPLAY "Matricula.......: " WITH NO ADVANCING.
+           ACCEPT MATRICULA.
+           READ CADASTRO-FILE
+               INVALID KEY
+                   DISPLAY "Matricula nao encontrada"
+               NOT INVALID KEY
+                   PERFORM EXIBIR-REGISTRO
+           END-READ.
+
+       EXIBIR-REGISTRO.
+           DISPLAY "Matricula.......: " MATRICULA.
+           DISPLAY "Primeiro nome...: " PRIMEIRONOME.
+           DISPLAY "Sobrenome.......: " SOBRENOME.
+           DISPLAY "Salario.........: " SALARIO-ALUNO-EDIT.
+           DISPLAY "CEP.............: " CEP-ALUNO-EDIT.
+           IF REGISTRO-EXCLUIDO
+               DISPLAY "Status..........: EXCLUIDO"
+           ELSE
+               DISPLAY "Status..........: ATIVO"
+           END-IF.
+
+       END PROGRAM CONUSUARIO.
