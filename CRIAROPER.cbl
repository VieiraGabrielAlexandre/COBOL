@@ -0,0 +1,64 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: New-environment setup utility. Run once (or called
+      *          automatically by SistemaCadastro's LOGIN-SECT the
+      *          first time OPERADOR is missing) so the operator
+      *          authorization file already exists with at least one
+      *          seed OPERADOR record, instead of a fresh environment
+      *          STOP RUNning before the menu can ever display because
+      *          there is nobody who can log in yet.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRIAROPER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERADOR-FILE ASSIGN TO "OPERADOR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OPERADOR-ID
+               FILE STATUS IS WS-STATUS-OPER.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERADOR-FILE.
+           COPY "REGOPER.cpy".
+       WORKING-STORAGE SECTION.
+       77  WS-STATUS-OPER      PIC X(02) VALUE SPACES.
+           88 ARQUIVO-OK               VALUE "00".
+           88 ARQUIVO-INEXISTENTE      VALUE "35".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM VERIFICAR-OPERADOR.
+           IF ARQUIVO-INEXISTENTE
+               PERFORM CRIAR-OPERADOR-SEED
+               DISPLAY "OPERADOR criado com operador padrao ADMIN."
+           ELSE
+               DISPLAY "OPERADOR ja existe - nenhuma acao necessaria."
+           END-IF
+           GOBACK.
+
+      * Probe with OPEN INPUT first: an OPEN OUTPUT would happily
+      * truncate an authorization file that is already in production,
+      * and this utility must never overwrite real operators on a
+      * second run.
+       VERIFICAR-OPERADOR.
+           OPEN INPUT OPERADOR-FILE
+           IF ARQUIVO-OK
+               CLOSE OPERADOR-FILE
+           END-IF.
+
+      * Seed a single default operator so day one has somebody who can
+      * log in; the shop is expected to add real operators and change
+      * this password afterwards.
+       CRIAR-OPERADOR-SEED.
+           OPEN OUTPUT OPERADOR-FILE
+           MOVE "ADMIN"    TO OPERADOR-ID
+           MOVE "ADMIN"    TO OPERADOR-SENHA
+           MOVE "ADMINISTRADOR PADRAO" TO OPERADOR-NOME
+           WRITE REGISTRO-OPERADOR
+           CLOSE OPERADOR-FILE.
+
+       END PROGRAM CRIAROPER.
