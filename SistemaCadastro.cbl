@@ -5,18 +5,46 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. SISTEMACADASTRO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERADOR-FILE ASSIGN TO "OPERADOR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OPERADOR-ID
+               FILE STATUS IS WS-STATUS-OPER.
+           SELECT LOCK-FILE ASSIGN TO "LOCKBAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-LOCK.
        DATA DIVISION.
 
        FILE SECTION.
+       FD  OPERADOR-FILE.
+           COPY "REGOPER.cpy".
+       FD  LOCK-FILE.
+       01  REGISTRO-LOCK       PIC X(01).
        WORKING-STORAGE SECTION.
        01  OPCAO               PIC 9(001) VALUE ZERO.
+       01  NOMES-PROGRAMAS.
+           03  CADUSUARIO      PIC X(10)  VALUE "CADUSUARIO".
+           03  CONUSUARIO      PIC X(10)  VALUE "CONUSUARIO".
+           03  RELUSUARIO      PIC X(10)  VALUE "RELUSUARIO".
+           03  EXPUSUARIO      PIC X(10)  VALUE "EXPUSUARIO".
+           03  CRIAROPER       PIC X(10)  VALUE "CRIAROPER".
+       77  WS-STATUS-OPER      PIC X(02) VALUE SPACES.
+       77  WS-SENHA-DIGITADA   PIC X(08) VALUE SPACES.
+       77  WS-TENTATIVAS       PIC 9(01) VALUE ZERO.
+       01  OPERADOR-LOGADO     PIC X(08) VALUE SPACES.
+       77  WS-STATUS-LOCK      PIC X(02) VALUE SPACES.
+       77  WS-LOCK-ATIVO       PIC X(01) VALUE "N".
+           88 LOCK-ATIVO           VALUE "S".
        SCREEN SECTION.
        01  TELA-PRINCIPAL.
            02  BLANK SCREEN BACKGROUND-COLOR 4 FOREGROUND-COLOR 7.
            02  LINE 01 COL 21  VALUE "*------------------------------*".
            02  LINE 02 COL 21  VALUE "*                              *".
-           02  LINE 03 COL 21  VALUE "****---Sistema-á¹”rincipal---****".
+           02  LINE 03 COL 21  VALUE "****---Sistema Principal---****".
            02  LINE 04 COL 21  VALUE "*                              *".
            02  LINE 05 COL 21  VALUE "*------------------------------*".
            02  LINE 06 COL 21  VALUE "*                              *".
@@ -26,28 +54,52 @@
            02  LINE 10 COL 21  VALUE "*     3-Excluir Cadastro       *".
            02  LINE 11 COL 21  VALUE "*     4-Consultar Cadastro     *".
            02  LINE 12 COL 21  VALUE "*     5-Relatorio              *".
-           02  LINE 13 COL 21  VALUE "*     6-Sair                   *".
-           02  LINE 14 COL 21  VALUE "*                              *".
+           02  LINE 13 COL 21  VALUE "*     6-Exportar CSV           *".
+           02  LINE 14 COL 21  VALUE "*     7-Sair                   *".
            02  LINE 15 COL 21  VALUE "*     OPCAO ()                 *".
            02  LINE 16 COL 21  VALUE "*                              *".
            02  LINE 17 COL 21  VALUE "*                              *".
            02  LINE 18 COL 21  VALUE "*------------------------------*".
 
        PROCEDURE DIVISION.
+       INICIO.
+               PERFORM LOGIN-SECT.
        BEGIN.
                DISPLAY TELA-PRINCIPAL.
                ACCEPT  OPCAO AT 1541 WITH AUTO.
-               IF OPCAO < 1 OR 6 >
+               IF OPCAO < 1 OR OPCAO > 7
+                   PERFORM MENSAGEM-SECT
                    INITIALIZE OPCAO
                    GO  TO BEGIN
                 END-IF
+               PERFORM VERIFICAR-LOCK-SECT
                EVALUATE OPCAO
                    WHEN 1
+                       IF LOCK-ATIVO
+                           PERFORM LOCK-MENSAGEM-SECT
+                       ELSE
+                           CALL CADUSUARIO USING OPCAO OPERADOR-LOGADO
+                                       ON OVERFLOW
+                                       PERFORM MENSAGEM-SECT
+                       END-IF
 
                    WHEN 2
+                       IF LOCK-ATIVO
+                           PERFORM LOCK-MENSAGEM-SECT
+                       ELSE
+                           CALL CADUSUARIO USING OPCAO OPERADOR-LOGADO
+                                       ON OVERFLOW
+                                       PERFORM MENSAGEM-SECT
+                       END-IF
 
-                   WHEN 3 CALL CADUSUARIO USING OPCAO ON OVERFLOW
+                   WHEN 3
+                       IF LOCK-ATIVO
+                           PERFORM LOCK-MENSAGEM-SECT
+                       ELSE
+                           CALL CADUSUARIO USING OPCAO OPERADOR-LOGADO
+                                       ON OVERFLOW
                                        PERFORM MENSAGEM-SECT
+                       END-IF
 
                    WHEN 4 CALL CONUSUARIO USING OPCAO ON OVERFLOW
                                        PERFORM MENSAGEM-SECT
@@ -55,7 +107,10 @@
                    WHEN 5 CALL RELUSUARIO USING OPCAO ON OVERFLOW
                                        PERFORM MENSAGEM-SECT
 
-                   WHEN 6 GO TO END-PROGRAMA
+                   WHEN 6 CALL EXPUSUARIO USING OPCAO ON OVERFLOW
+                                       PERFORM MENSAGEM-SECT
+
+                   WHEN 7 GO TO END-PROGRAMA
 
                 END-EVALUATE.
            END-PROGRAMA.
@@ -70,4 +125,77 @@
            MENSAGEM-FIM.
                EXIT.
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+      * PROCNOT sets LOCKBAT while its nightly job stream is reading
+      * the CADUSUAR master, so an operator update mid-batch can't
+      * corrupt a report that batch is in the middle of reading.
+           VERIFICAR-LOCK-SECT SECTION.
+           VERIFICAR-LOCK.
+                     MOVE "N" TO WS-LOCK-ATIVO.
+                     OPEN INPUT LOCK-FILE.
+                     IF WS-STATUS-LOCK = "00"
+                         READ LOCK-FILE
+                             AT END
+                                 CONTINUE
+                             NOT AT END
+                                 MOVE REGISTRO-LOCK TO WS-LOCK-ATIVO
+                         END-READ
+                         CLOSE LOCK-FILE
+                     END-IF.
+
+           VERIFICAR-LOCK-FIM.
+               EXIT.
+
+           LOCK-MENSAGEM-SECT SECTION.
+           LOCK-MENSAGEM.
+                     DISPLAY "Processamento noturno em andamento - "
+                               "tente novamente mais tarde" AT 2230
+                               WITH HIGHLIGHT.
+
+           LOCK-MENSAGEM-FIM.
+               EXIT.
+
+           LOGIN-SECT SECTION.
+           LOGIN.
+                     IF WS-TENTATIVAS = 0
+                         OPEN INPUT OPERADOR-FILE
+                         IF WS-STATUS-OPER = "35"
+                             CALL CRIAROPER
+                             OPEN INPUT OPERADOR-FILE
+                         END-IF
+                         IF WS-STATUS-OPER NOT = "00"
+                             DISPLAY "Arquivo de operadores "
+                                       "indisponivel" AT 2230
+                                       WITH HIGHLIGHT
+                             STOP RUN
+                         END-IF
+                     END-IF
+                     ADD 1 TO WS-TENTATIVAS.
+                     DISPLAY "Identificacao do operador" AT 2210.
+                     DISPLAY "Operador: " AT 2410.
+                     ACCEPT OPERADOR-ID AT 2421.
+                     DISPLAY "Senha...: " AT 2610.
+                     ACCEPT WS-SENHA-DIGITADA AT 2621 WITH NO-ECHO.
+                     READ OPERADOR-FILE
+                         INVALID KEY MOVE SPACES TO OPERADOR-SENHA
+                     END-READ.
+                     IF WS-SENHA-DIGITADA = OPERADOR-SENHA
+                            AND OPERADOR-SENHA NOT = SPACES
+                         MOVE OPERADOR-ID TO OPERADOR-LOGADO
+                         CLOSE OPERADOR-FILE
+                     ELSE
+                         DISPLAY "Operador ou senha invalidos!" AT 2810
+                                   WITH HIGHLIGHT
+                         IF WS-TENTATIVAS >= 3
+                             CLOSE OPERADOR-FILE
+                             DISPLAY "Acesso bloqueado" AT 3010
+                                       WITH REVERSE-VIDEO
+                             STOP RUN
+                         ELSE
+                             GO TO LOGIN
+                         END-IF
+                     END-IF.
+
+           LOGIN-FIM.
+               EXIT.
+
+       END PROGRAM SISTEMACADASTRO.
