@@ -0,0 +1,74 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Query the ALUNOS file (maintained by EXEMPLO1.COB) by
+      *          SOBRENOME, listing every PRIMEIRONOME/SALARIO-ALUNO
+      *          match - the lookup EXEMPLO1.COB itself has no way to
+      *          repeat once it has moved on to the next ACCEPT.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONALUNO.
+       ENVIRONMENT DIVISION.
+      * Decimal separator is a build-time switch, same as EXEMPLO1.COB:
+      * compile with "cobc -D BRLOCALE=1 ..." for shops that key and
+      * display salaries with a comma (REGCAD.cpy's SALARIO/DEDUCAO
+      * -EDIT pictures only parse correctly when this is in effect).
+      >>IF BRLOCALE DEFINED
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      >>END-IF
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNO-FILE ASSIGN TO "ALUNOS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NOME-ALUNO
+               FILE STATUS IS WS-STATUS-ARQ.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNO-FILE.
+           COPY "REGCAD.cpy".
+       WORKING-STORAGE SECTION.
+       77  WS-STATUS-ARQ       PIC X(02) VALUE SPACES.
+       77  WS-FIM-ARQUIVO      PIC X(01) VALUE "N".
+           88 FIM-ARQUIVO          VALUE "S".
+       77  WS-SOBRENOME-PROCURADO PIC A(20) VALUE SPACES.
+       77  WS-TOTAL-ENCONTRADOS   PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT ALUNO-FILE
+           IF WS-STATUS-ARQ NOT = "00"
+               DISPLAY "Arquivo de alunos ainda nao possui registros"
+           ELSE
+               DISPLAY "Sobrenome a procurar: " WITH NO ADVANCING
+               ACCEPT WS-SOBRENOME-PROCURADO
+               PERFORM LER-PRIMEIRO-REGISTRO
+               PERFORM PROCURAR-REGISTRO UNTIL FIM-ARQUIVO
+               IF WS-TOTAL-ENCONTRADOS = ZERO
+                   DISPLAY "Nenhum aluno encontrado com esse sobrenome"
+               ELSE
+                   DISPLAY "Total encontrado: " WS-TOTAL-ENCONTRADOS
+               END-IF
+               CLOSE ALUNO-FILE
+           END-IF
+           GOBACK.
+
+       LER-PRIMEIRO-REGISTRO.
+           READ ALUNO-FILE NEXT RECORD
+               AT END SET FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       PROCURAR-REGISTRO.
+           IF SOBRENOME = WS-SOBRENOME-PROCURADO
+               DISPLAY PRIMEIRONOME " " SOBRENOME " "
+                   SALARIO-ALUNO-EDIT
+               ADD 1 TO WS-TOTAL-ENCONTRADOS
+           END-IF
+           READ ALUNO-FILE NEXT RECORD
+               AT END SET FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       END PROGRAM CONALUNO.
