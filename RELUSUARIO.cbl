@@ -0,0 +1,106 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Relatorio against the CADUSUARIO master. Called from
+      *          SistemaCadastro.cbl's BEGIN paragraph (option 5).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELUSUARIO.
+       ENVIRONMENT DIVISION.
+      * Decimal separator is a build-time switch, same as EXEMPLO1.COB:
+      * compile with "cobc -D BRLOCALE=1 ..." for shops that key and
+      * display salaries with a comma (REGCAD.cpy's SALARIO/DEDUCAO
+      * -EDIT pictures only parse correctly when this is in effect).
+      >>IF BRLOCALE DEFINED
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      >>END-IF
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO-FILE ASSIGN TO "CADUSUAR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MATRICULA
+               FILE STATUS IS WS-STATUS-ARQ.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO-FILE.
+           COPY "REGCAD.cpy".
+       WORKING-STORAGE SECTION.
+       77  WS-STATUS-ARQ       PIC X(02) VALUE SPACES.
+       77  WS-FIM-ARQUIVO      PIC X(01) VALUE "N".
+           88 FIM-ARQUIVO          VALUE "S".
+       77  WS-DATA-SISTEMA     PIC 9(08) VALUE ZEROS.
+       77  WS-HORA-SISTEMA     PIC 9(06) VALUE ZEROS.
+       01  WS-DATA-EDIT.
+           03  WS-DATA-ANO     PIC 9(04).
+           03  FILLER          PIC X(01) VALUE "/".
+           03  WS-DATA-MES     PIC 9(02).
+           03  FILLER          PIC X(01) VALUE "/".
+           03  WS-DATA-DIA     PIC 9(02).
+       77  WS-PAGINA           PIC 9(03) VALUE ZERO.
+       77  WS-LINHAS-PAGINA    PIC 9(02) VALUE ZERO.
+       77  WS-MAX-LINHAS       PIC 9(02) VALUE 20.
+       77  WS-TOTAL-REGISTROS  PIC 9(05) VALUE ZERO.
+       LINKAGE SECTION.
+       01  OPCAO               PIC 9(01).
+       PROCEDURE DIVISION USING OPCAO.
+       MAIN-PROCEDURE.
+           MOVE 0 TO RETURN-CODE
+           MOVE "N" TO WS-FIM-ARQUIVO
+           MOVE ZERO TO WS-PAGINA
+           MOVE ZERO TO WS-TOTAL-REGISTROS
+           OPEN INPUT CADASTRO-FILE
+           IF WS-STATUS-ARQ NOT = "00"
+               DISPLAY "Cadastro ainda nao possui registros"
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+               ACCEPT WS-HORA-SISTEMA FROM TIME
+               PERFORM IMPRIMIR-CABECALHO
+               PERFORM LER-PRIMEIRO-REGISTRO
+               PERFORM IMPRIMIR-REGISTRO UNTIL FIM-ARQUIVO
+               DISPLAY " "
+               DISPLAY "Total de registros: " WS-TOTAL-REGISTROS
+               CLOSE CADASTRO-FILE
+           END-IF
+           GOBACK.
+
+       IMPRIMIR-CABECALHO.
+           ADD 1 TO WS-PAGINA
+           MOVE ZERO TO WS-LINHAS-PAGINA
+           MOVE WS-DATA-SISTEMA(1:4) TO WS-DATA-ANO
+           MOVE WS-DATA-SISTEMA(5:2) TO WS-DATA-MES
+           MOVE WS-DATA-SISTEMA(7:2) TO WS-DATA-DIA
+           DISPLAY " "
+           DISPLAY "----- RELATORIO DE CADASTRO -----"
+           DISPLAY "Data: " WS-DATA-EDIT "  Hora: " WS-HORA-SISTEMA
+               "  Pagina: " WS-PAGINA
+           DISPLAY "Matricula  Nome                          Salario"
+               "        CEP          Status".
+
+       LER-PRIMEIRO-REGISTRO.
+           READ CADASTRO-FILE NEXT RECORD
+               AT END SET FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       IMPRIMIR-REGISTRO.
+           IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS
+               PERFORM IMPRIMIR-CABECALHO
+           END-IF
+           IF REGISTRO-EXCLUIDO
+               DISPLAY MATRICULA " " PRIMEIRONOME " " SOBRENOME " "
+                   SALARIO-ALUNO-EDIT " " CEP-ALUNO-EDIT " EXCLUIDO"
+           ELSE
+               DISPLAY MATRICULA " " PRIMEIRONOME " " SOBRENOME " "
+                   SALARIO-ALUNO-EDIT " " CEP-ALUNO-EDIT " ATIVO"
+           END-IF
+           ADD 1 TO WS-LINHAS-PAGINA
+           ADD 1 TO WS-TOTAL-REGISTROS
+           READ CADASTRO-FILE NEXT RECORD
+               AT END SET FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       END PROGRAM RELUSUARIO.
