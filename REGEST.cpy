@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: REGEST.cpy
+      * Purpose:  Stock-on-hand control record, one per item. Holds the
+      *           starting quantity for a depletion run plus the
+      *           reorder point used to raise a low-stock alert.
+      * Tectonics: cobc
+      ******************************************************************
+       01  REGISTRO-ESTOQUE.
+           03 ITEM-CODIGO          PIC 9(04) VALUE ZEROS.
+           03 ITEM-DESCRICAO       PIC X(20) VALUE SPACES.
+           03 QUANTIDADE-INICIAL   PIC 9(04) VALUE ZEROS.
+           03 QUANTIDADE-ATUAL     PIC S9(04) VALUE ZEROS.
+           03 PONTO-REPOSICAO      PIC 9(04) VALUE ZEROS.
