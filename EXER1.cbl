@@ -16,15 +16,89 @@
                07 DIA_NASC PIC 9(2).
                07 MES_NASC PIC 9(2).
                07 ANO_NASC PIC 9(4).
+       77  WS-DIAS-MES     PIC 9(02) VALUE ZERO.
+       77  WS-QUOCIENTE    PIC 9(04) VALUE ZERO.
+       77  WS-RESTO-4      PIC 9(04) VALUE ZERO.
+       77  WS-RESTO-100    PIC 9(04) VALUE ZERO.
+       77  WS-RESTO-400    PIC 9(04) VALUE ZERO.
+       77  WS-ANO-BISSEXTO PIC X(01) VALUE "N".
+           88 ANO-BISSEXTO     VALUE "S".
+       77  WS-DATA-VALIDA  PIC X(01) VALUE "N".
+           88 DATA-VALIDA      VALUE "S".
+       01  WS-DATA-ATUAL   PIC 9(08) VALUE ZEROS.
+       01  WS-DATA-ATUAL-R REDEFINES WS-DATA-ATUAL.
+           03 WS-ANO-ATUAL PIC 9(04).
+           03 WS-MES-ATUAL PIC 9(02).
+           03 WS-DIA-ATUAL PIC 9(02).
+       77  WS-IDADE        PIC 9(03) VALUE ZERO.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Digite o dia em que nasceu: ".
-            ACCEPT DIA_NASC.
-            DISPLAY "Digite o mes em que nasceu: ".
-            ACCEPT MES_NASC.
-            DISPLAY "Digite o mes em que nasceu: ".
-            ACCEPT ANO_NASC.
+            PERFORM SOLICITAR-DATA UNTIL DATA-VALIDA.
 
             DISPLAY DIA_NASC "/" MES_NASC "/" ANO_NASC.
+            PERFORM CALCULAR-IDADE.
+            DISPLAY "Idade: " WS-IDADE " anos".
             STOP RUN.
+
+       SOLICITAR-DATA.
+           DISPLAY "Digite o dia em que nasceu: ".
+           ACCEPT DIA_NASC.
+           DISPLAY "Digite o mes em que nasceu: ".
+           ACCEPT MES_NASC.
+           DISPLAY "Digite o ano em que nasceu: ".
+           ACCEPT ANO_NASC.
+           PERFORM VALIDAR-DATA.
+
+       VALIDAR-DATA.
+           IF MES_NASC < 1 OR MES_NASC > 12
+               DISPLAY "Mes invalido - digite novamente"
+           ELSE
+               PERFORM CALCULAR-DIAS-MES
+               IF DIA_NASC < 1 OR DIA_NASC > WS-DIAS-MES
+                   DISPLAY "Dia invalido para o mes informado - "
+                       "digite novamente"
+               ELSE
+                   SET DATA-VALIDA TO TRUE
+               END-IF
+           END-IF.
+
+       CALCULAR-DIAS-MES.
+           EVALUATE MES_NASC
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   MOVE 30 TO WS-DIAS-MES
+               WHEN 02
+                   PERFORM VERIFICAR-ANO-BISSEXTO
+                   IF ANO-BISSEXTO
+                       MOVE 29 TO WS-DIAS-MES
+                   ELSE
+                       MOVE 28 TO WS-DIAS-MES
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WS-DIAS-MES
+           END-EVALUATE.
+
+       VERIFICAR-ANO-BISSEXTO.
+           MOVE "N" TO WS-ANO-BISSEXTO
+           DIVIDE ANO_NASC BY 4 GIVING WS-QUOCIENTE
+               REMAINDER WS-RESTO-4
+           DIVIDE ANO_NASC BY 100 GIVING WS-QUOCIENTE
+               REMAINDER WS-RESTO-100
+           DIVIDE ANO_NASC BY 400 GIVING WS-QUOCIENTE
+               REMAINDER WS-RESTO-400
+           IF WS-RESTO-4 = 0 AND (WS-RESTO-100 NOT = 0
+                   OR WS-RESTO-400 = 0)
+               SET ANO-BISSEXTO TO TRUE
+           END-IF.
+
+       CALCULAR-IDADE.
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+           COMPUTE WS-IDADE = WS-ANO-ATUAL - ANO_NASC
+           IF WS-MES-ATUAL < MES_NASC
+               SUBTRACT 1 FROM WS-IDADE
+           ELSE
+               IF WS-MES-ATUAL = MES_NASC AND WS-DIA-ATUAL < DIA_NASC
+                   SUBTRACT 1 FROM WS-IDADE
+               END-IF
+           END-IF.
+
        END PROGRAM YOUR-PROGRAM-NAME.
