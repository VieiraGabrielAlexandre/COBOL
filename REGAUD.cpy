@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook: REGAUD.cpy
+      * Purpose:  Audit trail record - one line per successful Incluir,
+      *           Alterar, Excluir or Restaurar against the CADUSUARIO
+      *           master, carrying a before/after image plus who and
+      *           when.
+      * Tectonics: cobc
+      ******************************************************************
+       01  REGISTRO-AUDITORIA.
+           03 AUD-DATA         PIC 9(08) VALUE ZEROS.
+           03 AUD-HORA         PIC 9(06) VALUE ZEROS.
+           03 AUD-OPERADOR     PIC X(08) VALUE SPACES.
+           03 AUD-OPERACAO     PIC X(01) VALUE SPACES.
+               88 AUD-INCLUSAO     VALUE "I".
+               88 AUD-ALTERACAO    VALUE "A".
+               88 AUD-EXCLUSAO     VALUE "E".
+               88 AUD-RESTAURACAO  VALUE "R".
+           03 AUD-MATRICULA    PIC 9(06) VALUE ZEROS.
+      * 147 = the full length of REGISTRO-ALUNO (REGCAD.cpy) so the
+      * before/after image always captures every field, including
+      * STATUS-REGISTRO at the very end of the record.
+           03 AUD-ANTES        PIC X(147) VALUE SPACES.
+           03 AUD-DEPOIS       PIC X(147) VALUE SPACES.
