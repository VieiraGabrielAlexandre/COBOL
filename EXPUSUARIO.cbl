@@ -0,0 +1,100 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Export the CADUSUARIO master to a comma-delimited flat
+      *          file so it can be handed to another tool (payroll
+      *          spreadsheet, etc). Called from SistemaCadastro.cbl's
+      *          BEGIN paragraph (option 6).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPUSUARIO.
+       ENVIRONMENT DIVISION.
+      * Decimal separator is a build-time switch, same as EXEMPLO1.COB:
+      * compile with "cobc -D BRLOCALE=1 ..." for shops that key and
+      * display salaries with a comma (REGCAD.cpy's SALARIO/DEDUCAO
+      * -EDIT pictures only parse correctly when this is in effect).
+      >>IF BRLOCALE DEFINED
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      >>END-IF
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO-FILE ASSIGN TO "CADUSUAR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MATRICULA
+               FILE STATUS IS WS-STATUS-ARQ.
+           SELECT EXPORT-FILE ASSIGN TO "CADUSUAR.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXP.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO-FILE.
+           COPY "REGCAD.cpy".
+       FD  EXPORT-FILE.
+       01  LINHA-CSV               PIC X(100).
+       WORKING-STORAGE SECTION.
+       77  WS-STATUS-ARQ           PIC X(02) VALUE SPACES.
+       77  WS-STATUS-EXP           PIC X(02) VALUE SPACES.
+       77  WS-FIM-ARQUIVO          PIC X(01) VALUE "N".
+           88 FIM-ARQUIVO              VALUE "S".
+       77  WS-TOTAL-LINHAS         PIC 9(05) VALUE ZERO.
+       01  WS-MATRICULA-EDIT       PIC 9(06).
+       01  WS-STATUS-EDIT          PIC X(01).
+       LINKAGE SECTION.
+       01  OPCAO                   PIC 9(01).
+       PROCEDURE DIVISION USING OPCAO.
+       MAIN-PROCEDURE.
+           MOVE "N" TO WS-FIM-ARQUIVO
+           MOVE ZERO TO WS-TOTAL-LINHAS
+           OPEN INPUT CADASTRO-FILE
+           IF WS-STATUS-ARQ NOT = "00"
+               DISPLAY "Cadastro ainda nao possui registros"
+           ELSE
+               OPEN OUTPUT EXPORT-FILE
+               MOVE "MATRICULA,NOME,SOBRENOME,SALARIO,CEP,STATUS"
+                   TO LINHA-CSV
+               WRITE LINHA-CSV
+               PERFORM LER-PRIMEIRO-REGISTRO
+               PERFORM EXPORTAR-REGISTRO UNTIL FIM-ARQUIVO
+               CLOSE CADASTRO-FILE
+               CLOSE EXPORT-FILE
+               DISPLAY "Exportacao concluida: " WS-TOTAL-LINHAS
+                   " registro(s) em CADUSUAR.CSV"
+           END-IF
+           GOBACK.
+
+       LER-PRIMEIRO-REGISTRO.
+           READ CADASTRO-FILE NEXT RECORD
+               AT END SET FIM-ARQUIVO TO TRUE
+           END-READ.
+
+      * Excluidos are left out of the export the same way a payroll
+      * feed omits terminated employees - only REGISTRO-ATIVO rows
+      * go to CADUSUAR.CSV.
+       EXPORTAR-REGISTRO.
+           IF REGISTRO-ATIVO
+               MOVE MATRICULA TO WS-MATRICULA-EDIT
+               MOVE STATUS-REGISTRO TO WS-STATUS-EDIT
+               STRING WS-MATRICULA-EDIT   DELIMITED BY SIZE
+                      ","                 DELIMITED BY SIZE
+                      PRIMEIRONOME        DELIMITED BY SIZE
+                      ","                 DELIMITED BY SIZE
+                      SOBRENOME           DELIMITED BY SIZE
+                      ","                 DELIMITED BY SIZE
+                      SALARIO-ALUNO-EDIT  DELIMITED BY SIZE
+                      ","                 DELIMITED BY SIZE
+                      CEP-ALUNO-EDIT      DELIMITED BY SIZE
+                      ","                 DELIMITED BY SIZE
+                      WS-STATUS-EDIT      DELIMITED BY SIZE
+                      INTO LINHA-CSV
+               WRITE LINHA-CSV
+               ADD 1 TO WS-TOTAL-LINHAS
+           END-IF
+           READ CADASTRO-FILE NEXT RECORD
+               AT END SET FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       END PROGRAM EXPUSUARIO.
