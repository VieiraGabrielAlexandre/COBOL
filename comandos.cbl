@@ -5,28 +5,142 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. COMANDOS.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENDERECO-FILE ASSIGN TO "ENDERECO"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CEP-ENDERECO
+               FILE STATUS IS WS-STATUS-END.
        DATA DIVISION.
        FILE SECTION.
+       FD  ENDERECO-FILE.
+           COPY "REGEND.cpy".
        WORKING-STORAGE SECTION.
+       77  WS-STATUS-END   PIC X(02) VALUE SPACES.
        77  AUXILIAR    PIC A(25)   VALUE "ABC".
        77  CEP         PIC 9(8)    VALUE ZEROS.
+       01  CEP-EDIT.
+           05 CEP-EDIT-P1  PIC 9(05).
+           05 FILLER       PIC X(01) VALUE "-".
+           05 CEP-EDIT-P2  PIC 9(03).
        77  NOME        PIC A(30)   VALUE SPACES.
        77  AUX         PIC X(1)    VALUE SPACE.
+       77  WS-CEP-VALIDO   PIC X(01) VALUE "N".
+           88 CEP-VALIDO       VALUE "S".
+       77  CIDADE      PIC A(20)   VALUE SPACES.
+       77  ESTADO      PIC X(02)   VALUE SPACES.
+       77  WS-INDICE-CEP   PIC 9(02) VALUE ZERO.
+       77  WS-CEP-ENCONTRADO   PIC X(01) VALUE "N".
+           88 CEP-ENCONTRADO       VALUE "S".
+      * Reference table of CEP ranges - stands in for the postal
+      * service's own lookup service until this shop has one.
+       01  TABELA-CEP-VALORES.
+           05 FILLER.
+               10 FILLER PIC 9(08) VALUE 01000000.
+               10 FILLER PIC 9(08) VALUE 01999999.
+               10 FILLER PIC X(20) VALUE "AV PAULISTA".
+               10 FILLER PIC X(20) VALUE "SAO PAULO".
+               10 FILLER PIC X(02) VALUE "SP".
+           05 FILLER.
+               10 FILLER PIC 9(08) VALUE 20000000.
+               10 FILLER PIC 9(08) VALUE 23799999.
+               10 FILLER PIC X(20) VALUE "AV ATLANTICA".
+               10 FILLER PIC X(20) VALUE "RIO DE JANEIRO".
+               10 FILLER PIC X(02) VALUE "RJ".
+           05 FILLER.
+               10 FILLER PIC 9(08) VALUE 30000000.
+               10 FILLER PIC 9(08) VALUE 39999999.
+               10 FILLER PIC X(20) VALUE "AV AFONSO PENA".
+               10 FILLER PIC X(20) VALUE "BELO HORIZONTE".
+               10 FILLER PIC X(02) VALUE "MG".
+           05 FILLER.
+               10 FILLER PIC 9(08) VALUE 40000000.
+               10 FILLER PIC 9(08) VALUE 48999999.
+               10 FILLER PIC X(20) VALUE "AV SETE DE SETEMBRO".
+               10 FILLER PIC X(20) VALUE "SALVADOR".
+               10 FILLER PIC X(02) VALUE "BA".
+           05 FILLER.
+               10 FILLER PIC 9(08) VALUE 70000000.
+               10 FILLER PIC 9(08) VALUE 72799999.
+               10 FILLER PIC X(20) VALUE "ESPLANADA DOS MINIST".
+               10 FILLER PIC X(20) VALUE "BRASILIA".
+               10 FILLER PIC X(02) VALUE "DF".
+       01  TABELA-CEP REDEFINES TABELA-CEP-VALORES.
+           05 TABELA-CEP-ITEM OCCURS 5 TIMES.
+               10 CEP-FAIXA-INICIAL    PIC 9(08).
+               10 CEP-FAIXA-FINAL      PIC 9(08).
+               10 CEP-LOGRADOURO       PIC X(20).
+               10 CEP-CIDADE           PIC X(20).
+               10 CEP-UF               PIC X(02).
        PROCEDURE DIVISION.
        INICIO.
+            PERFORM ABRIR-ENDERECO.
             DISPLAY "******************".
       *      ACCEPT AUXILIAR AT WITH NO-ECHO.
-            ACCEPT CEP WITH AUTO-SKIP.
-      *      ACCEPT NOME ON ESCAPE GO TO FIM.Q
+            PERFORM SOLICITAR-CEP UNTIL CEP-VALIDO.
+            PERFORM BUSCAR-ENDERECO-CEP
+                VARYING WS-INDICE-CEP FROM 1 BY 1
+                UNTIL WS-INDICE-CEP > 5 OR CEP-ENCONTRADO.
+            IF CEP-ENCONTRADO
+                PERFORM GRAVAR-ENDERECO
+            ELSE
+                DISPLAY "CEP nao cadastrado na tabela de enderecos"
+            END-IF.
             DISPLAY "******************".
        FIM.
            MOVE ALL "-" TO AUX.
            DISPLAY AUX.
            DISPLAY AUXILIAR.
-           DISPLAY CEP.
+           MOVE CEP (1:5) TO CEP-EDIT-P1.
+           MOVE CEP (6:3) TO CEP-EDIT-P2.
+           DISPLAY CEP-EDIT.
            DISPLAY NOME.
+           DISPLAY CIDADE.
+           DISPLAY ESTADO.
+           CLOSE ENDERECO-FILE.
 
             STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+       ABRIR-ENDERECO.
+           OPEN I-O ENDERECO-FILE
+           IF WS-STATUS-END = "35"
+               OPEN OUTPUT ENDERECO-FILE
+               CLOSE ENDERECO-FILE
+               OPEN I-O ENDERECO-FILE
+           END-IF.
+
+       GRAVAR-ENDERECO.
+           MOVE CEP              TO CEP-ENDERECO
+           MOVE NOME             TO LOGRADOURO-ENDERECO
+           MOVE CIDADE           TO CIDADE-ENDERECO
+           MOVE ESTADO           TO UF-ENDERECO
+           WRITE REGISTRO-ENDERECO
+               INVALID KEY
+                   CONTINUE
+           END-WRITE.
+
+       SOLICITAR-CEP.
+           DISPLAY "Digite o CEP (8 digitos): ".
+           ACCEPT CEP.
+           PERFORM VALIDAR-CEP.
+
+       VALIDAR-CEP.
+           IF CEP = 00000000 OR CEP = 99999999
+               DISPLAY "CEP invalido - digite novamente"
+           ELSE
+               SET CEP-VALIDO TO TRUE
+           END-IF.
+
+       BUSCAR-ENDERECO-CEP.
+           IF CEP >= CEP-FAIXA-INICIAL (WS-INDICE-CEP)
+                   AND CEP <= CEP-FAIXA-FINAL (WS-INDICE-CEP)
+               MOVE CEP-LOGRADOURO (WS-INDICE-CEP) TO NOME
+               MOVE CEP-CIDADE (WS-INDICE-CEP)     TO CIDADE
+               MOVE CEP-UF (WS-INDICE-CEP)         TO ESTADO
+               SET CEP-ENCONTRADO TO TRUE
+           END-IF.
+
+       END PROGRAM COMANDOS.
