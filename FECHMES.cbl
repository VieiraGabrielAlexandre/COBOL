@@ -0,0 +1,40 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Month-end closing batch driver. Walks the fiscal
+      *          calendar in CALMES.cpy and runs one RELUSUARIO
+      *          sub-report section per calendar month, flagging
+      *          December as the year-end closing run. This is a
+      *          batch job (see the nightly schedule wired up around
+      *          it), not an item on SistemaCadastro's online menu.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FECHMES.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY "CALMES.cpy".
+       77  WS-INDICE-MES-BATCH PIC 9(02) VALUE ZERO.
+       77  WS-OPCAO-REL        PIC 9(01) VALUE 5.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "===== FECHAMENTO MENSAL - TODOS OS MESES =====".
+           PERFORM PROCESSAR-MES
+               VARYING WS-INDICE-MES-BATCH FROM 1 BY 1
+               UNTIL WS-INDICE-MES-BATCH > 12.
+           DISPLAY "===== FECHAMENTO MENSAL CONCLUIDO =====".
+           STOP RUN.
+
+       PROCESSAR-MES.
+           DISPLAY " ".
+           DISPLAY "----- FECHAMENTO DE "
+               FISCAL-MES-EXTENSO(WS-INDICE-MES-BATCH) " -----".
+           IF FISCAL-FECHAMENTO-ANO(WS-INDICE-MES-BATCH)
+               DISPLAY "*** FECHAMENTO DE FIM DE ANO ***"
+           END-IF
+           CALL "RELUSUARIO" USING WS-OPCAO-REL
+           DISPLAY "----- FIM DO FECHAMENTO DE "
+               FISCAL-MES-EXTENSO(WS-INDICE-MES-BATCH) " -----".
+
+       END PROGRAM FECHMES.
