@@ -5,32 +5,114 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. EXEMPLO1.
        ENVIRONMENT DIVISION.
-      *SPECIAL-NAMES.
-      *     DECIMAL-POINT IS A COMMA.
-      *     NÃO ESQUEÇA DE DESCOMENTAR AS LINHAS ACIMA EM CASO DE WIN.
+      * Decimal separator is now a build-time switch instead of a
+      * comment to remember to toggle by hand on Windows: compile
+      * with "cobc -D BRLOCALE=1 ..." for shops that key salaries in
+      * with a comma; the default build keeps the period.
+      >>IF BRLOCALE DEFINED
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      >>END-IF
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNO-FILE ASSIGN TO "ALUNOS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NOME-ALUNO
+               FILE STATUS IS WS-STATUS-ARQ.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNO-FILE.
+           COPY "REGCAD.cpy".
        WORKING-STORAGE SECTION.
        77  AUXILIAR    PIC A(25) VALUE "ABC".
-       01  REGISTRO-ALUNO.
-           03  NOME-ALUNO.
-               05 PRIMEIRONOME PIC A(20) VALUES SPACES.
-               05 SOBRENOME    PIC A(20) VALUES SPACES.
-           03 SALARIO-ALUNO    PIC 9(10)V99 VALUE ZEROS.
-           03 SALARIO-ALUNO-EDIT   PIC Z,ZZZ,ZZZ,ZZ9,99.
+       77  WS-STATUS-ARQ   PIC X(02) VALUE SPACES.
+       77  WS-SALARIO-TETO     PIC 9(10)V99 VALUE 50000.
+       77  WS-SALARIO-DIGITADO PIC S9(10)V99 VALUE ZERO.
+       77  WS-SALARIO-VALIDO   PIC X(01) VALUE "N".
+           88 SALARIO-VALIDO       VALUE "S".
+       77  WS-DEDUCAO-DIGITADA PIC S9(10)V99 VALUE ZERO.
+       77  WS-DEDUCAO-VALIDA   PIC X(01) VALUE "N".
+           88 DEDUCAO-VALIDA        VALUE "S".
+       77  WS-OPCAO            PIC 9(01) VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "1-Cadastrar novo aluno".
+            DISPLAY "2-Consultar aluno por sobrenome".
+            DISPLAY "Opcao: " WITH NO ADVANCING.
+            ACCEPT WS-OPCAO.
+            IF WS-OPCAO = 2
+                CALL "CONALUNO"
+                STOP RUN
+            END-IF.
+            PERFORM ABRIR-ARQUIVO.
             DISPLAY "Olá Alunos".
             DISPLAY "Digite seu nome: ".
             ACCEPT PRIMEIRONOME.
-            DISPLAY "Digite o salario do aluno: ".
-            ACCEPT SALARIO-ALUNO-EDIT.
-      *      MOVE SALARIO-ALUNO TO SALARIO-ALUNO-EDIT.
+            DISPLAY "Digite o sobrenome do aluno: ".
+            ACCEPT SOBRENOME.
+            PERFORM SOLICITAR-SALARIO UNTIL SALARIO-VALIDO.
+            MOVE SALARIO-ALUNO TO SALARIO-ALUNO-EDIT
             DISPLAY "Salario Digitado = R$ "SALARIO-ALUNO-EDIT.
-            DISPLAY SALARIO-ALUNO-EDIT.
+            PERFORM SOLICITAR-DEDUCAO UNTIL DEDUCAO-VALIDA.
+            MOVE DEDUCAO-ALUNO TO DEDUCAO-ALUNO-EDIT
+            COMPUTE SALARIO-LIQUIDO = SALARIO-ALUNO - DEDUCAO-ALUNO
+            MOVE SALARIO-LIQUIDO TO SALARIO-LIQUIDO-EDIT
+            DISPLAY "Deducao..........= R$ " DEDUCAO-ALUNO-EDIT.
+            DISPLAY "Salario Liquido...= R$ " SALARIO-LIQUIDO-EDIT.
+            SET REGISTRO-ATIVO TO TRUE
+            WRITE REGISTRO-ALUNO
+                INVALID KEY
+                    DISPLAY "Aluno ja cadastrado com esse nome"
+                NOT INVALID KEY
+                    DISPLAY "Registro gravado com sucesso"
+            END-WRITE
+            CLOSE ALUNO-FILE.
 
             STOP RUN.
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       ABRIR-ARQUIVO.
+           OPEN I-O ALUNO-FILE
+           IF WS-STATUS-ARQ = "35"
+               OPEN OUTPUT ALUNO-FILE
+               CLOSE ALUNO-FILE
+               OPEN I-O ALUNO-FILE
+           END-IF.
+
+       SOLICITAR-SALARIO.
+           DISPLAY "Digite o salario do aluno: ".
+           ACCEPT WS-SALARIO-DIGITADO.
+           IF WS-SALARIO-DIGITADO < ZERO
+               DISPLAY "Salario nao pode ser negativo - digite "
+                   "novamente"
+           ELSE
+               IF WS-SALARIO-DIGITADO > WS-SALARIO-TETO
+                   DISPLAY "Salario acima do limite permitido - "
+                       "digite novamente"
+               ELSE
+                   MOVE WS-SALARIO-DIGITADO TO SALARIO-ALUNO
+                   SET SALARIO-VALIDO TO TRUE
+               END-IF
+           END-IF.
+
+       SOLICITAR-DEDUCAO.
+           DISPLAY "Digite a deducao do aluno: ".
+           ACCEPT WS-DEDUCAO-DIGITADA.
+           IF WS-DEDUCAO-DIGITADA < ZERO
+               DISPLAY "Deducao nao pode ser negativa - digite "
+                   "novamente"
+           ELSE
+               IF WS-DEDUCAO-DIGITADA > SALARIO-ALUNO
+                   DISPLAY "Deducao nao pode ser maior que o "
+                       "salario - digite novamente"
+               ELSE
+                   MOVE WS-DEDUCAO-DIGITADA TO DEDUCAO-ALUNO
+                   SET DEDUCAO-VALIDA TO TRUE
+               END-IF
+           END-IF.
+
+       END PROGRAM EXEMPLO1.
